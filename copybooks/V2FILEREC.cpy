@@ -0,0 +1,12 @@
+      *> V2FILE record layout - indexed collection record, keyed on
+      *> IMDBID.
+      *> COPY this under an 01 level, e.g.:
+      *>     01 V2FILERECORD.
+      *>        COPY V2FILEREC.
+           02 IMDBID PIC X(9) VALUE SPACES.
+           02 MovieTitle PIC X(120) VALUE SPACES.
+           02 HaveWatched PIC X(10) VALUE SPACES.
+           02 Rating PIC X(15) VALUE SPACES.
+           02 Category PIC X(30) VALUE SPACES.
+           02 WatchCount PIC 9(5) VALUE ZERO.
+           02 LastWatchedDate PIC X(8) VALUE SPACES.
