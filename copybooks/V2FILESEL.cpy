@@ -0,0 +1,16 @@
+      *> V2FILE SELECT clause - shared by every program that opens the
+      *> indexed collection file, so the key structure (IMDBID primary,
+      *> CATEGORY alternate) stays identical everywhere it is opened.
+      *> COPY this directly into FILE-CONTROL, e.g.:
+      *>     FILE-CONTROL.
+      *>         COPY V2FILESEL.
+      *> Every copying program must declare 01 WS-V2FILE-STATUS PIC XX
+      *> in WORKING-STORAGE so OPEN/START/READ/WRITE status is available
+      *> (e.g. to detect v2.dat not yet existing).
+       SELECT V2FILE ASSIGN "v2.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IMDBID OF V2FILERECORD
+           ALTERNATE RECORD KEY IS CATEGORY OF V2FILERECORD
+               WITH DUPLICATES
+           FILE STATUS IS WS-V2FILE-STATUS.
