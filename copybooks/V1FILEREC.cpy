@@ -0,0 +1,9 @@
+      *> V1FILE record layout - line-sequential "raw" import record.
+      *> COPY this under an 01 level, e.g.:
+      *>     01 V1FILERECORD.
+      *>        COPY V1FILEREC.
+           02 IMDBID PIC X(9) VALUE SPACES.
+           02 MovieTitle PIC X(120) VALUE SPACES.
+           02 HaveWatched PIC X(10) VALUE SPACES.
+           02 Rating PIC X(15) VALUE SPACES.
+           02 Category PIC X(30) VALUE SPACES.
