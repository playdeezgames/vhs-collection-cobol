@@ -0,0 +1,145 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VHSMAINT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       COPY V2FILESEL.
+
+DATA DIVISION.
+FILE SECTION.
+       FD V2FILE.
+       01 V2FILERECORD.
+          88 EndOfFile VALUE HIGH-VALUE.
+           COPY V2FILEREC.
+
+WORKING-STORAGE SECTION.
+       01 WS-V2FILE-STATUS PIC XX VALUE SPACES.
+       01 SCRATCHPAD.
+          02 COMMAND PIC X.
+          02 WantedIMDBID PIC X(9).
+       01 DoneSwitch PIC X VALUE "N".
+          88 MaintIsDone VALUE "Y".
+       01 RecordFoundSwitch PIC X VALUE "N".
+          88 RecordWasFound VALUE "Y".
+
+PROCEDURE DIVISION.
+       OPEN I-O V2FILE
+       IF WS-V2FILE-STATUS = "35"
+           OPEN OUTPUT V2FILE
+           CLOSE V2FILE
+           OPEN I-O V2FILE
+       END-IF
+       PERFORM UNTIL MaintIsDone
+           PERFORM ShowMenu
+           PERFORM ReadCommand
+           EVALUATE COMMAND
+               WHEN "A" PERFORM AddRecord
+               WHEN "U" PERFORM UpdateRecord
+               WHEN "D" PERFORM DeleteRecord
+               WHEN "R" PERFORM ShowRecord
+               WHEN "Q" MOVE "Y" TO DoneSwitch
+               WHEN OTHER DISPLAY "Unknown command: " COMMAND
+           END-EVALUATE
+       END-PERFORM
+       CLOSE V2FILE
+       STOP RUN.
+
+ShowMenu.
+       DISPLAY " "
+       DISPLAY "VHSMAINT - A)dd U)pdate D)elete R)ead Q)uit"
+       EXIT.
+
+ReadCommand.
+       DISPLAY "Command: " WITH NO ADVANCING
+       ACCEPT COMMAND
+       INSPECT COMMAND CONVERTING "a" TO "A"
+       INSPECT COMMAND CONVERTING "u" TO "U"
+       INSPECT COMMAND CONVERTING "d" TO "D"
+       INSPECT COMMAND CONVERTING "r" TO "R"
+       INSPECT COMMAND CONVERTING "q" TO "Q"
+       EXIT.
+
+ASKIMDBID.
+       DISPLAY "IMDBID: " WITH NO ADVANCING
+       ACCEPT WantedIMDBID
+       EXIT.
+
+FINDRECORD.
+       MOVE "N" TO RecordFoundSwitch
+       MOVE WantedIMDBID TO IMDBID OF V2FILERECORD
+       READ V2FILE
+           INVALID KEY MOVE "N" TO RecordFoundSwitch
+           NOT INVALID KEY MOVE "Y" TO RecordFoundSwitch
+       END-READ
+       EXIT.
+
+ShowRecord.
+       PERFORM ASKIMDBID
+       PERFORM FINDRECORD
+       IF RecordWasFound
+           DISPLAY "IMDBID      : " IMDBID OF V2FILERECORD
+           DISPLAY "Title       : " FUNCTION TRIM(MovieTitle OF V2FILERECORD)
+           DISPLAY "Have Watched: " FUNCTION TRIM(HaveWatched OF V2FILERECORD)
+           DISPLAY "Rating      : " FUNCTION TRIM(Rating OF V2FILERECORD)
+           DISPLAY "Category    : " FUNCTION TRIM(CATEGORY OF V2FILERECORD)
+       ELSE
+           DISPLAY "No V2FILE record found for IMDBID " WantedIMDBID
+       END-IF
+       EXIT.
+
+AddRecord.
+       PERFORM ASKIMDBID
+       PERFORM FINDRECORD
+       IF RecordWasFound
+           DISPLAY "IMDBID " WantedIMDBID " already exists - use U)pdate instead"
+       ELSE
+           MOVE WantedIMDBID TO IMDBID OF V2FILERECORD
+           PERFORM ASKFIELDS
+           MOVE ZERO TO WatchCount OF V2FILERECORD
+           MOVE SPACES TO LastWatchedDate OF V2FILERECORD
+           WRITE V2FILERECORD
+               INVALID KEY
+                   DISPLAY "Unable to add IMDBID " WantedIMDBID
+           END-WRITE
+       END-IF
+       EXIT.
+
+UpdateRecord.
+       PERFORM ASKIMDBID
+       PERFORM FINDRECORD
+       IF RecordWasFound
+           PERFORM ASKFIELDS
+           REWRITE V2FILERECORD
+               INVALID KEY
+                   DISPLAY "Unable to update IMDBID " WantedIMDBID
+           END-REWRITE
+       ELSE
+           DISPLAY "No V2FILE record found for IMDBID " WantedIMDBID
+       END-IF
+       EXIT.
+
+DeleteRecord.
+       PERFORM ASKIMDBID
+       PERFORM FINDRECORD
+       IF RecordWasFound
+           DELETE V2FILE
+               INVALID KEY
+                   DISPLAY "Unable to delete IMDBID " WantedIMDBID
+           END-DELETE
+       ELSE
+           DISPLAY "No V2FILE record found for IMDBID " WantedIMDBID
+       END-IF
+       EXIT.
+
+ASKFIELDS.
+       DISPLAY "Movie Title   : " WITH NO ADVANCING
+       ACCEPT MovieTitle OF V2FILERECORD
+       DISPLAY "Have Watched Y/N: " WITH NO ADVANCING
+       ACCEPT HaveWatched OF V2FILERECORD
+       DISPLAY "Rating (1-10) : " WITH NO ADVANCING
+       ACCEPT Rating OF V2FILERECORD
+       DISPLAY "Category      : " WITH NO ADVANCING
+       ACCEPT CATEGORY OF V2FILERECORD
+       EXIT.
