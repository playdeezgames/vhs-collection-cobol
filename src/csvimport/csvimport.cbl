@@ -8,21 +8,44 @@ FILE-CONTROL.
        SELECT InputCsvFile ASSIGN "input.csv"
            ORGANIZATION LINE SEQUENTIAL.
        SELECT V1FILE ASSIGN "v1.dat"
-           ORGANIZATION LINE SEQUENTIAL.
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-V1FILE-STATUS.
+       SELECT RejectFile ASSIGN "reject.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECTFILE-STATUS.
+       SELECT CheckpointFile ASSIGN "csvimport.ckpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+       COPY V2FILESEL.
+       SELECT DuplicateFile ASSIGN "duplicate.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-DUPLICATEFILE-STATUS.
+
 
-       
 DATA DIVISION.
 FILE SECTION.
        FD InputCsvFile.
        01 InputCsvLine PIC X(120).
        FD V1FILE.
        01 V1FILERECORD.
-          02 IMDBID PIC X(9) VALUE SPACES.
-          02 MovieTitle PIC X(120) VALUE SPACES.
-          02 HaveWatched PIC X(10) VALUE SPACES.
-          02 Rating PIC X(15) VALUE SPACES.
-          02 Category PIC X(30) VALUE SPACES.
-           
+           COPY V1FILEREC.
+       FD RejectFile.
+       01 RejectFileRecord.
+          02 RejectLine PIC X(120).
+          02 FILLER PIC X VALUE SPACE.
+          02 RejectReasonCode PIC X(45).
+       FD CheckpointFile.
+       01 CheckpointFileRecord PIC 9(9).
+       FD V2FILE.
+       01 V2FILERECORD.
+          88 EndOfFile VALUE HIGH-VALUE.
+           COPY V2FILEREC.
+       FD DuplicateFile.
+       01 DuplicateFileRecord.
+          02 DuplicateLine PIC X(120).
+          02 FILLER PIC X VALUE SPACE.
+          02 DuplicateExistingTitle PIC X(120).
+
 
 WORKING-STORAGE SECTION.
        01 InputEOF PIC X VALUE "N".
@@ -35,15 +58,131 @@ WORKING-STORAGE SECTION.
           02 CATEGORY PIC X(30) VALUE SPACES.
        01 SCRATCHPAD.
           02 COMMAND PIC X.
+       01 LineValidSwitch PIC X VALUE "Y".
+          88 LineIsValid VALUE "Y".
+          88 LineIsInvalid VALUE "N".
+       01 RejectReasonText PIC X(45) VALUE SPACES.
+       01 WS-IMDBID-SPACE-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-RATING-TRIMMED PIC X(15) VALUE SPACES.
+       01 WS-RATING-NUMCHECK PIC S9(4) VALUE ZERO.
+       01 WS-RATING-VALUE PIC S9(4) VALUE ZERO.
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+       01 WS-V1FILE-STATUS PIC XX VALUE SPACES.
+       01 WS-REJECTFILE-STATUS PIC XX VALUE SPACES.
+       01 CheckpointLineCount PIC 9(9) VALUE ZERO.
+       01 SkipLineCount PIC 9(9) VALUE ZERO.
+       01 ResumeSwitch PIC X VALUE "N".
+          88 IsResuming VALUE "Y".
+       01 WS-V2FILE-STATUS PIC XX VALUE SPACES.
+       01 WS-DUPLICATEFILE-STATUS PIC XX VALUE SPACES.
+       01 DuplicateSwitch PIC X VALUE "N".
+          88 LineIsDuplicate VALUE "Y".
+       01 V2FileIsAvailable PIC X VALUE "N".
+          88 V2FileAvailable VALUE "Y".
+       01 WS-DUPLICATE-EXISTING-TITLE PIC X(120) VALUE SPACES.
+       01 WS-SEEN-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-SEEN-TABLE.
+          02 WS-SEEN-ENTRY OCCURS 1 TO 250000 TIMES
+                  DEPENDING ON WS-SEEN-COUNT
+                  INDEXED BY WS-SEEN-IDX.
+             03 WS-SEEN-IMDBID PIC X(9).
+             03 WS-SEEN-TITLE PIC X(120).
+       01 WS-SEEN-TABLE-FULL-SWITCH PIC X VALUE "N".
+          88 SeenTableFullWarned VALUE "Y".
+       01 WS-V1REBUILD-EOF PIC X VALUE "N".
 
 PROCEDURE DIVISION.
-       OPEN OUTPUT V1FILE
+       PERFORM ReadCheckpoint
+       IF IsResuming
+           PERFORM RebuildSeenTableFromV1File
+           OPEN EXTEND V1FILE
+           IF WS-V1FILE-STATUS = "35"
+               OPEN OUTPUT V1FILE
+           END-IF
+           OPEN EXTEND RejectFile
+           IF WS-REJECTFILE-STATUS = "35"
+               OPEN OUTPUT RejectFile
+           END-IF
+           OPEN EXTEND DuplicateFile
+           IF WS-DUPLICATEFILE-STATUS = "35"
+               OPEN OUTPUT DuplicateFile
+           END-IF
+       ELSE
+           OPEN OUTPUT V1FILE
+           OPEN OUTPUT RejectFile
+           OPEN OUTPUT DuplicateFile
+       END-IF
+       OPEN INPUT V2FILE
+       IF WS-V2FILE-STATUS = "00"
+           MOVE "Y" TO V2FileIsAvailable
+       ELSE
+           MOVE "N" TO V2FileIsAvailable
+       END-IF
        OPEN INPUT InputCsvFile
+       PERFORM SkipAlreadyProcessedLines
        PERFORM CopyToOutput UNTIL InputEOF IS EQUAL TO "Y"
        CLOSE InputCsvFile
        CLOSE V1FILE
+       CLOSE RejectFile
+       CLOSE DuplicateFile
+       IF V2FileAvailable
+           CLOSE V2FILE
+       END-IF
+       MOVE ZERO TO CheckpointLineCount
+       PERFORM WriteCheckpoint
        STOP RUN.
 
+ReadCheckpoint.
+       MOVE ZERO TO CheckpointLineCount
+       MOVE "N" TO ResumeSwitch
+       OPEN INPUT CheckpointFile
+       IF WS-CHECKPOINT-STATUS = "00"
+           READ CheckpointFile
+               AT END MOVE ZERO TO CheckpointLineCount
+               NOT AT END MOVE CheckpointFileRecord TO CheckpointLineCount
+           END-READ
+           CLOSE CheckpointFile
+           IF CheckpointLineCount IS GREATER THAN ZERO
+               MOVE "Y" TO ResumeSwitch
+           END-IF
+       END-IF
+       EXIT.
+
+RebuildSeenTableFromV1File.
+       MOVE "N" TO WS-V1REBUILD-EOF
+       OPEN INPUT V1FILE
+       IF WS-V1FILE-STATUS = "00"
+           READ V1FILE
+               AT END MOVE "Y" TO WS-V1REBUILD-EOF
+           END-READ
+           PERFORM UNTIL WS-V1REBUILD-EOF = "Y"
+               PERFORM RECORDSEENINBATCHFROMV1
+               READ V1FILE
+                   AT END MOVE "Y" TO WS-V1REBUILD-EOF
+               END-READ
+           END-PERFORM
+           CLOSE V1FILE
+       END-IF
+       EXIT.
+
+SkipAlreadyProcessedLines.
+       MOVE ZERO TO SkipLineCount
+       PERFORM UNTIL SkipLineCount IS GREATER THAN OR EQUAL TO CheckpointLineCount
+               OR InputEOF IS EQUAL TO "Y"
+           READ InputCsvFile
+               AT END MOVE "Y" TO InputEOF
+           END-READ
+           ADD 1 TO SkipLineCount
+       END-PERFORM
+       EXIT.
+
+WriteCheckpoint.
+       OPEN OUTPUT CheckpointFile
+       MOVE CheckpointLineCount TO CheckpointFileRecord
+       WRITE CheckpointFileRecord
+       CLOSE CheckpointFile
+       EXIT.
+
 CopyToOutput.
        READ InputCsvFile
            AT END MOVE "Y" TO InputEOF
@@ -53,7 +192,136 @@ CopyToOutput.
 
 ProcessLine.
        PERFORM PARSELINE
-       PERFORM WRITELINE
+       PERFORM VALIDATELINE
+       IF LineIsValid
+           PERFORM CHECKDUP
+           IF LineIsDuplicate
+               PERFORM WRITEDUPLICATELINE
+           ELSE
+               PERFORM WRITELINE
+               PERFORM RECORDSEENINBATCH
+           END-IF
+       ELSE
+           PERFORM WRITEREJECTLINE
+       END-IF
+       ADD 1 TO CheckpointLineCount
+       PERFORM WriteCheckpoint
+       EXIT.
+
+VALIDATELINE.
+       SET LineIsValid TO TRUE
+       MOVE SPACES TO RejectReasonText
+       MOVE ZERO TO WS-IMDBID-SPACE-COUNT
+       INSPECT IMDBID OF VhsInputRecord
+           TALLYING WS-IMDBID-SPACE-COUNT FOR ALL SPACE
+       IF WS-IMDBID-SPACE-COUNT IS GREATER THAN ZERO
+           SET LineIsInvalid TO TRUE
+           MOVE "INVALID IMDBID - MUST BE 9 NON-SPACE CHARS" TO RejectReasonText
+       END-IF
+       IF LineIsValid
+           IF HaveWatched OF VhsInputRecord NOT = "Y" AND
+              HaveWatched OF VhsInputRecord NOT = "N"
+               SET LineIsInvalid TO TRUE
+               MOVE "INVALID HAVEWATCHED - MUST BE Y OR N" TO RejectReasonText
+           END-IF
+       END-IF
+       IF LineIsValid
+           MOVE FUNCTION TRIM(Rating OF VhsInputRecord) TO WS-RATING-TRIMMED
+           MOVE FUNCTION TEST-NUMVAL(WS-RATING-TRIMMED) TO WS-RATING-NUMCHECK
+           IF WS-RATING-NUMCHECK NOT = ZERO
+               SET LineIsInvalid TO TRUE
+               MOVE "INVALID RATING - MUST BE NUMERIC" TO RejectReasonText
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-RATING-TRIMMED) TO WS-RATING-VALUE
+               IF WS-RATING-VALUE IS LESS THAN 1 OR
+                  WS-RATING-VALUE IS GREATER THAN 10
+                   SET LineIsInvalid TO TRUE
+                   MOVE "INVALID RATING - MUST BE 1-10" TO RejectReasonText
+               END-IF
+           END-IF
+       END-IF
+       EXIT.
+
+CHECKDUP.
+       MOVE "N" TO DuplicateSwitch
+       MOVE SPACES TO WS-DUPLICATE-EXISTING-TITLE
+       PERFORM CHECKSEENINBATCH
+       IF NOT LineIsDuplicate
+           IF V2FileAvailable
+               MOVE IMDBID OF VhsInputRecord TO IMDBID OF V2FILERECORD
+               READ V2FILE
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY PERFORM COMPAREV2FORDUP
+               END-READ
+           END-IF
+       END-IF
+       EXIT.
+
+CHECKSEENINBATCH.
+       IF WS-SEEN-COUNT IS GREATER THAN ZERO
+           SET WS-SEEN-IDX TO 1
+           SEARCH WS-SEEN-ENTRY
+               AT END CONTINUE
+               WHEN WS-SEEN-IMDBID(WS-SEEN-IDX) = IMDBID OF VhsInputRecord
+                   MOVE "Y" TO DuplicateSwitch
+                   MOVE WS-SEEN-TITLE(WS-SEEN-IDX) TO WS-DUPLICATE-EXISTING-TITLE
+           END-SEARCH
+       END-IF
+       EXIT.
+
+COMPAREV2FORDUP.
+       IF MovieTitle OF VhsInputRecord EQUAL MovieTitle OF V2FILERECORD
+               AND HaveWatched OF VhsInputRecord EQUAL HaveWatched OF V2FILERECORD
+               AND Rating OF VhsInputRecord EQUAL Rating OF V2FILERECORD
+               AND Category OF VhsInputRecord EQUAL Category OF V2FILERECORD
+           MOVE "Y" TO DuplicateSwitch
+           MOVE MovieTitle OF V2FILERECORD TO WS-DUPLICATE-EXISTING-TITLE
+       END-IF
+       EXIT.
+
+RECORDSEENINBATCH.
+       IF WS-SEEN-COUNT IS LESS THAN 250000
+           ADD 1 TO WS-SEEN-COUNT
+           MOVE IMDBID OF VhsInputRecord TO WS-SEEN-IMDBID(WS-SEEN-COUNT)
+           MOVE MovieTitle OF VhsInputRecord TO WS-SEEN-TITLE(WS-SEEN-COUNT)
+       ELSE
+           PERFORM WarnSeenTableFull
+       END-IF
+       EXIT.
+
+RECORDSEENINBATCHFROMV1.
+       IF WS-SEEN-COUNT IS LESS THAN 250000
+           ADD 1 TO WS-SEEN-COUNT
+           MOVE IMDBID OF V1FILERECORD TO WS-SEEN-IMDBID(WS-SEEN-COUNT)
+           MOVE MovieTitle OF V1FILERECORD TO WS-SEEN-TITLE(WS-SEEN-COUNT)
+       ELSE
+           PERFORM WarnSeenTableFull
+       END-IF
+       EXIT.
+
+WarnSeenTableFull.
+       IF NOT SeenTableFullWarned
+           DISPLAY "CSVIMPORT: in-batch duplicate table full at "
+               WS-SEEN-COUNT " rows - further duplicate detection this "
+               "run relies on V2FILE only"
+           SET SeenTableFullWarned TO TRUE
+       END-IF
+       EXIT.
+
+WRITEDUPLICATELINE.
+       MOVE SPACES TO DuplicateFileRecord
+       MOVE BufferLine TO DuplicateLine
+       MOVE WS-DUPLICATE-EXISTING-TITLE TO DuplicateExistingTitle
+       WRITE DuplicateFileRecord
+       END-WRITE
+       EXIT.
+
+WRITEREJECTLINE.
+       MOVE SPACES TO RejectFileRecord
+       MOVE BufferLine TO RejectLine
+       MOVE RejectReasonText TO RejectReasonCode
+       WRITE RejectFileRecord
+       END-WRITE
        EXIT.
 
 WRITELINE.
@@ -68,7 +336,8 @@ WRITELINE.
 
 PARSELINE.
        MOVE InputCsvLine TO BufferLine
-       UNSTRING BufferLine 
+       MOVE SPACES TO VhsInputRecord
+       UNSTRING BufferLine
            DELIMITED BY ","
            INTO 
                IMDBID OF VhsInputRecord
