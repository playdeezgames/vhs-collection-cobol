@@ -0,0 +1,89 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. V1TOV2LOAD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT V1FILE ASSIGN "v1.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+       COPY V2FILESEL.
+
+DATA DIVISION.
+FILE SECTION.
+       FD V1FILE.
+       01 V1FILERECORD.
+           COPY V1FILEREC.
+       FD V2FILE.
+       01 V2FILERECORD.
+          88 EndOfFile VALUE HIGH-VALUE.
+           COPY V2FILEREC.
+
+WORKING-STORAGE SECTION.
+       01 WS-V2FILE-STATUS PIC XX VALUE SPACES.
+       01 InputEOF PIC X VALUE "N".
+       01 LoadCounts.
+          02 RecordsRead PIC 9(7) VALUE ZERO.
+          02 RecordsLoaded PIC 9(7) VALUE ZERO.
+          02 RecordsReplaced PIC 9(7) VALUE ZERO.
+
+PROCEDURE DIVISION.
+       OPEN INPUT V1FILE
+       OPEN I-O V2FILE
+       IF WS-V2FILE-STATUS = "35"
+           OPEN OUTPUT V2FILE
+           CLOSE V2FILE
+           OPEN I-O V2FILE
+       END-IF
+       PERFORM LoadOneRecord UNTIL InputEOF IS EQUAL TO "Y"
+       CLOSE V1FILE
+       CLOSE V2FILE
+       DISPLAY "V1TOV2LOAD: records read    = " RecordsRead
+       DISPLAY "V1TOV2LOAD: records written  = " RecordsLoaded
+       DISPLAY "V1TOV2LOAD: records replaced = " RecordsReplaced
+       STOP RUN.
+
+LoadOneRecord.
+       READ V1FILE
+           AT END MOVE "Y" TO InputEOF
+           NOT AT END PERFORM ApplyRecord
+       END-READ
+       EXIT.
+
+ApplyRecord.
+       ADD 1 TO RecordsRead
+       MOVE IMDBID OF V1FILERECORD TO IMDBID OF V2FILERECORD
+       READ V2FILE
+           INVALID KEY PERFORM LoadNewRecord
+           NOT INVALID KEY PERFORM LoadExistingRecord
+       END-READ
+       EXIT.
+
+LoadNewRecord.
+       MOVE IMDBID OF V1FILERECORD TO IMDBID OF V2FILERECORD
+       MOVE MovieTitle OF V1FILERECORD TO MovieTitle OF V2FILERECORD
+       MOVE HaveWatched OF V1FILERECORD TO HaveWatched OF V2FILERECORD
+       MOVE Rating OF V1FILERECORD TO Rating OF V2FILERECORD
+       MOVE Category OF V1FILERECORD TO Category OF V2FILERECORD
+       MOVE ZERO TO WatchCount OF V2FILERECORD
+       MOVE SPACES TO LastWatchedDate OF V2FILERECORD
+       WRITE V2FILERECORD
+           INVALID KEY
+               DISPLAY "V1TOV2LOAD: unable to load IMDBID "
+                   IMDBID OF V2FILERECORD
+           NOT INVALID KEY ADD 1 TO RecordsLoaded
+       END-WRITE
+       EXIT.
+
+LoadExistingRecord.
+       MOVE MovieTitle OF V1FILERECORD TO MovieTitle OF V2FILERECORD
+       MOVE HaveWatched OF V1FILERECORD TO HaveWatched OF V2FILERECORD
+       MOVE Rating OF V1FILERECORD TO Rating OF V2FILERECORD
+       MOVE Category OF V1FILERECORD TO Category OF V2FILERECORD
+       REWRITE V2FILERECORD
+           INVALID KEY
+               DISPLAY "V1TOV2LOAD: unable to load IMDBID "
+                   IMDBID OF V2FILERECORD
+           NOT INVALID KEY ADD 1 TO RecordsReplaced
+       END-REWRITE
+       EXIT.
