@@ -0,0 +1,251 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VHSCATRPT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       COPY V2FILESEL.
+       SELECT CatSortFile ASSIGN "catrptsort.tmp".
+       SELECT ReportFile ASSIGN "vhscatrpt.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+       FD V2FILE.
+       01 V2FILERECORD.
+          88 EndOfFile VALUE HIGH-VALUE.
+           COPY V2FILEREC.
+       SD CatSortFile.
+       01 CatSortRecord.
+          02 SORT-CATEGORY PIC X(30).
+          02 SORT-IMDBID PIC X(9).
+          02 SORT-MOVIETITLE PIC X(120).
+          02 SORT-HAVEWATCHED PIC X(10).
+          02 SORT-RATING PIC X(15).
+       FD ReportFile.
+       01 ReportLine PIC X(132).
+
+WORKING-STORAGE SECTION.
+       01 WS-V2FILE-STATUS PIC XX VALUE SPACES.
+       01 SortEOF PIC X VALUE "N".
+          88 SortAtEnd VALUE "Y".
+       01 FirstCategory PIC X VALUE "Y".
+          88 IsFirstCategory VALUE "Y".
+       01 CurrentCategory PIC X(30) VALUE SPACES.
+       01 LinesOnPage PIC 9(3) VALUE ZERO.
+       01 PageNumber PIC 9(3) VALUE ZERO.
+       01 LINES-PER-PAGE PIC 9(3) VALUE 50.
+       01 CategoryTotals.
+          02 CatWatchedCount PIC 9(5) VALUE ZERO.
+          02 CatUnwatchedCount PIC 9(5) VALUE ZERO.
+          02 CatTitleCount PIC 9(5) VALUE ZERO.
+          02 CatRatingSum PIC 9(7)V99 VALUE ZERO.
+          02 CatRatingAvg PIC Z(4)9.99 VALUE ZERO.
+       01 GrandTotals.
+          02 GrandWatchedCount PIC 9(7) VALUE ZERO.
+          02 GrandUnwatchedCount PIC 9(7) VALUE ZERO.
+          02 GrandTitleCount PIC 9(7) VALUE ZERO.
+          02 GrandRatingSum PIC 9(9)V99 VALUE ZERO.
+          02 GrandRatingAvg PIC Z(6)9.99 VALUE ZERO.
+       01 WS-RATING-NUM PIC 9(3)V99 VALUE ZERO.
+
+       01 ReportHeading1.
+          02 RH1-TITLE PIC X(20) VALUE "VHS CATEGORY REPORT".
+          02 FILLER PIC X(90) VALUE SPACES.
+          02 RH1-PAGELABEL PIC X(5) VALUE "PAGE ".
+          02 RH1-PAGE PIC ZZ9.
+       01 ReportCategoryHeading.
+          02 FILLER PIC X(10) VALUE "CATEGORY: ".
+          02 RCH-CATEGORY PIC X(30).
+       01 ReportColumnHeading.
+          02 FILLER PIC X(11) VALUE "IMDBID".
+          02 FILLER PIC X(42) VALUE "TITLE".
+          02 FILLER PIC X(14) VALUE "WATCHED".
+          02 FILLER PIC X(8) VALUE "RATING".
+       01 ReportDetailLine.
+          02 RD-IMDBID PIC X(11).
+          02 RD-TITLE PIC X(42).
+          02 RD-HAVEWATCHED PIC X(14).
+          02 RD-RATING PIC X(8).
+       01 ReportCategoryTotalLine.
+          02 FILLER PIC X(20) VALUE "  CATEGORY TOTALS: ".
+          02 FILLER PIC X(10) VALUE "TITLES=".
+          02 RCT-TITLES PIC ZZZZ9.
+          02 FILLER PIC X(10) VALUE " WATCHED=".
+          02 RCT-WATCHED PIC ZZZZ9.
+          02 FILLER PIC X(12) VALUE " UNWATCHED=".
+          02 RCT-UNWATCHED PIC ZZZZ9.
+          02 FILLER PIC X(10) VALUE " AVG RTG=".
+          02 RCT-AVGRATING PIC Z(4)9.99.
+       01 ReportGrandTotalLine.
+          02 FILLER PIC X(20) VALUE "GRAND TOTALS: ".
+          02 FILLER PIC X(10) VALUE "TITLES=".
+          02 RGT-TITLES PIC ZZZZZZ9.
+          02 FILLER PIC X(10) VALUE " WATCHED=".
+          02 RGT-WATCHED PIC ZZZZZZ9.
+          02 FILLER PIC X(12) VALUE " UNWATCHED=".
+          02 RGT-UNWATCHED PIC ZZZZZZ9.
+          02 FILLER PIC X(10) VALUE " AVG RTG=".
+          02 RGT-AVGRATING PIC Z(6)9.99.
+
+PROCEDURE DIVISION.
+       SORT CatSortFile
+           ON ASCENDING KEY SORT-CATEGORY SORT-IMDBID
+           INPUT PROCEDURE IS LoadSortFile
+           OUTPUT PROCEDURE IS PrintReport
+       STOP RUN.
+
+LoadSortFile.
+       OPEN INPUT V2FILE
+       IF WS-V2FILE-STATUS NOT = "00"
+           DISPLAY "VHSCATRPT: V2FILE does not exist yet - nothing to report"
+           SET ENDOFFILE TO TRUE
+       ELSE
+           START V2FILE FIRST
+           READ V2FILE NEXT RECORD
+               AT END SET ENDOFFILE TO TRUE
+           END-READ
+           PERFORM UNTIL ENDOFFILE
+               MOVE CATEGORY OF V2FILERECORD TO SORT-CATEGORY
+               MOVE IMDBID OF V2FILERECORD TO SORT-IMDBID
+               MOVE MOVIETITLE OF V2FILERECORD TO SORT-MOVIETITLE
+               MOVE HAVEWATCHED OF V2FILERECORD TO SORT-HAVEWATCHED
+               MOVE RATING OF V2FILERECORD TO SORT-RATING
+               RELEASE CatSortRecord
+               READ V2FILE NEXT RECORD
+                   AT END SET ENDOFFILE TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE V2FILE
+       END-IF
+       EXIT.
+
+PrintReport.
+       OPEN OUTPUT ReportFile
+       PERFORM StartNewPage
+       RETURN CatSortFile
+           AT END SET SortAtEnd TO TRUE
+       END-RETURN
+       PERFORM UNTIL SortAtEnd
+           IF IsFirstCategory OR SORT-CATEGORY NOT = CurrentCategory
+               IF NOT IsFirstCategory
+                   PERFORM PrintCategoryTotals
+               END-IF
+               PERFORM StartNewCategory
+           END-IF
+           PERFORM PrintDetailLine
+           PERFORM AccumulateTotals
+           RETURN CatSortFile
+               AT END SET SortAtEnd TO TRUE
+           END-RETURN
+       END-PERFORM
+       IF NOT IsFirstCategory
+           PERFORM PrintCategoryTotals
+       END-IF
+       PERFORM PrintGrandTotals
+       CLOSE ReportFile
+       EXIT.
+
+StartNewPage.
+       ADD 1 TO PageNumber
+       MOVE SPACES TO ReportHeading1
+       MOVE "VHS CATEGORY REPORT" TO RH1-TITLE
+       MOVE "PAGE " TO RH1-PAGELABEL
+       MOVE PageNumber TO RH1-PAGE
+       MOVE ReportHeading1 TO ReportLine
+       WRITE ReportLine
+       MOVE 1 TO LinesOnPage
+       EXIT.
+
+StartNewCategory.
+       MOVE SORT-CATEGORY TO CurrentCategory
+       MOVE "N" TO FirstCategory
+       MOVE ZERO TO CatWatchedCount
+       MOVE ZERO TO CatUnwatchedCount
+       MOVE ZERO TO CatTitleCount
+       MOVE ZERO TO CatRatingSum
+       IF LinesOnPage IS GREATER THAN LINES-PER-PAGE
+           PERFORM StartNewPage
+       END-IF
+       MOVE SPACES TO ReportCategoryHeading
+       MOVE CurrentCategory TO RCH-CATEGORY
+       MOVE ReportCategoryHeading TO ReportLine
+       WRITE ReportLine
+       ADD 1 TO LinesOnPage
+       MOVE ReportColumnHeading TO ReportLine
+       WRITE ReportLine
+       ADD 1 TO LinesOnPage
+       EXIT.
+
+PrintDetailLine.
+       IF LinesOnPage IS GREATER THAN LINES-PER-PAGE
+           PERFORM StartNewPage
+           MOVE ReportColumnHeading TO ReportLine
+           WRITE ReportLine
+           ADD 1 TO LinesOnPage
+       END-IF
+       MOVE SPACES TO ReportDetailLine
+       MOVE SORT-IMDBID TO RD-IMDBID
+       MOVE SORT-MOVIETITLE TO RD-TITLE
+       MOVE SORT-HAVEWATCHED TO RD-HAVEWATCHED
+       MOVE SORT-RATING TO RD-RATING
+       MOVE ReportDetailLine TO ReportLine
+       WRITE ReportLine
+       ADD 1 TO LinesOnPage
+       EXIT.
+
+AccumulateTotals.
+       ADD 1 TO CatTitleCount
+       ADD 1 TO GrandTitleCount
+       IF SORT-HAVEWATCHED = "Y"
+           ADD 1 TO CatWatchedCount
+           ADD 1 TO GrandWatchedCount
+       ELSE
+           ADD 1 TO CatUnwatchedCount
+           ADD 1 TO GrandUnwatchedCount
+       END-IF
+       MOVE ZERO TO WS-RATING-NUM
+       MOVE FUNCTION NUMVAL(FUNCTION TRIM(SORT-RATING)) TO WS-RATING-NUM
+       ADD WS-RATING-NUM TO CatRatingSum
+       ADD WS-RATING-NUM TO GrandRatingSum
+       EXIT.
+
+PrintCategoryTotals.
+       IF CatTitleCount IS GREATER THAN ZERO
+           COMPUTE CatRatingAvg ROUNDED = CatRatingSum / CatTitleCount
+       ELSE
+           MOVE ZERO TO CatRatingAvg
+       END-IF
+       IF LinesOnPage IS GREATER THAN LINES-PER-PAGE
+           PERFORM StartNewPage
+       END-IF
+       MOVE CatTitleCount TO RCT-TITLES
+       MOVE CatWatchedCount TO RCT-WATCHED
+       MOVE CatUnwatchedCount TO RCT-UNWATCHED
+       MOVE CatRatingAvg TO RCT-AVGRATING
+       MOVE ReportCategoryTotalLine TO ReportLine
+       WRITE ReportLine
+       ADD 1 TO LinesOnPage
+       MOVE SPACES TO ReportLine
+       WRITE ReportLine
+       ADD 1 TO LinesOnPage
+       EXIT.
+
+PrintGrandTotals.
+       IF GrandTitleCount IS GREATER THAN ZERO
+           COMPUTE GrandRatingAvg ROUNDED = GrandRatingSum / GrandTitleCount
+       ELSE
+           MOVE ZERO TO GrandRatingAvg
+       END-IF
+       IF LinesOnPage IS GREATER THAN LINES-PER-PAGE
+           PERFORM StartNewPage
+       END-IF
+       MOVE GrandTitleCount TO RGT-TITLES
+       MOVE GrandWatchedCount TO RGT-WATCHED
+       MOVE GrandUnwatchedCount TO RGT-UNWATCHED
+       MOVE GrandRatingAvg TO RGT-AVGRATING
+       MOVE ReportGrandTotalLine TO ReportLine
+       WRITE ReportLine
+       ADD 1 TO LinesOnPage
+       EXIT.
