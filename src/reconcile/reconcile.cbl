@@ -0,0 +1,221 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECONCILE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT V1FILE ASSIGN "v1.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+       COPY V2FILESEL.
+       SELECT SeenSortFile ASSIGN "reconseen.tmp".
+       SELECT NewFile ASSIGN "recon_new.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT ChangedFile ASSIGN "recon_changed.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT UnmatchedFile ASSIGN "recon_unmatched.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+       FD V1FILE.
+       01 V1FILERECORD.
+           COPY V1FILEREC.
+       FD V2FILE.
+       01 V2FILERECORD.
+          88 EndOfFile VALUE HIGH-VALUE.
+           COPY V2FILEREC.
+       SD SeenSortFile.
+       01 SeenSortRecord.
+          02 SEEN-IMDBID PIC X(9).
+       FD NewFile.
+       01 NewFileLine PIC X(190).
+       FD ChangedFile.
+       01 ChangedFileLine PIC X(220).
+       FD UnmatchedFile.
+       01 UnmatchedFileLine PIC X(190).
+
+WORKING-STORAGE SECTION.
+       01 WS-V2FILE-STATUS PIC XX VALUE SPACES.
+       01 V2FileIsAvailable PIC X VALUE "N".
+          88 V2FileAvailable VALUE "Y".
+       01 V1InputEOF PIC X VALUE "N".
+       01 SeenEOF PIC X VALUE "N".
+       01 ReconCounts.
+          02 NewCount PIC 9(7) VALUE ZERO.
+          02 ChangedCount PIC 9(7) VALUE ZERO.
+          02 UnmatchedCount PIC 9(7) VALUE ZERO.
+       01 ReconNewLine.
+          02 RNL-IMDBID PIC X(9).
+          02 FILLER PIC X VALUE SPACE.
+          02 RNL-TITLE PIC X(120).
+          02 FILLER PIC X VALUE SPACE.
+          02 RNL-WATCHED PIC X(10).
+          02 FILLER PIC X VALUE SPACE.
+          02 RNL-RATING PIC X(15).
+          02 FILLER PIC X VALUE SPACE.
+          02 RNL-CATEGORY PIC X(30).
+       01 ReconUnmatchedLine.
+          02 RUL-IMDBID PIC X(9).
+          02 FILLER PIC X VALUE SPACE.
+          02 RUL-TITLE PIC X(120).
+          02 FILLER PIC X VALUE SPACE.
+          02 RUL-WATCHED PIC X(10).
+          02 FILLER PIC X VALUE SPACE.
+          02 RUL-RATING PIC X(15).
+          02 FILLER PIC X VALUE SPACE.
+          02 RUL-CATEGORY PIC X(30).
+       01 ReconChangedLine.
+          02 RCL-IMDBID PIC X(9).
+          02 RCL-OLDHW-LABEL PIC X(8) VALUE " OLDHW=".
+          02 RCL-OLD-HAVEWATCHED PIC X(10).
+          02 RCL-NEWHW-LABEL PIC X(8) VALUE " NEWHW=".
+          02 RCL-NEW-HAVEWATCHED PIC X(10).
+          02 RCL-OLDRTG-LABEL PIC X(9) VALUE " OLDRTG=".
+          02 RCL-OLD-RATING PIC X(15).
+          02 RCL-NEWRTG-LABEL PIC X(9) VALUE " NEWRTG=".
+          02 RCL-NEW-RATING PIC X(15).
+          02 RCL-OLDCAT-LABEL PIC X(9) VALUE " OLDCAT=".
+          02 RCL-OLD-CATEGORY PIC X(30).
+          02 RCL-NEWCAT-LABEL PIC X(9) VALUE " NEWCAT=".
+          02 RCL-NEW-CATEGORY PIC X(30).
+
+PROCEDURE DIVISION.
+       OPEN OUTPUT NewFile
+       OPEN OUTPUT ChangedFile
+       SORT SeenSortFile
+           ON ASCENDING KEY SEEN-IMDBID
+           INPUT PROCEDURE IS ClassifyBatch
+           OUTPUT PROCEDURE IS FindUnmatched
+       CLOSE NewFile
+       CLOSE ChangedFile
+       DISPLAY "RECONCILE: new        = " NewCount
+       DISPLAY "RECONCILE: changed    = " ChangedCount
+       DISPLAY "RECONCILE: unmatched  = " UnmatchedCount
+       STOP RUN.
+
+ClassifyBatch.
+       OPEN INPUT V1FILE
+       OPEN INPUT V2FILE
+       IF WS-V2FILE-STATUS = "00"
+           MOVE "Y" TO V2FileIsAvailable
+       ELSE
+           MOVE "N" TO V2FileIsAvailable
+           DISPLAY "RECONCILE: V2FILE does not exist yet - treating every batch row as new"
+       END-IF
+       READ V1FILE
+           AT END MOVE "Y" TO V1InputEOF
+       END-READ
+       PERFORM UNTIL V1InputEOF = "Y"
+           PERFORM ClassifyOneRecord
+           READ V1FILE
+               AT END MOVE "Y" TO V1InputEOF
+           END-READ
+       END-PERFORM
+       CLOSE V1FILE
+       IF V2FileAvailable
+           CLOSE V2FILE
+       END-IF
+       EXIT.
+
+ClassifyOneRecord.
+       MOVE IMDBID OF V1FILERECORD TO SEEN-IMDBID
+       RELEASE SeenSortRecord
+       IF V2FileAvailable
+           MOVE IMDBID OF V1FILERECORD TO IMDBID OF V2FILERECORD
+           READ V2FILE
+               INVALID KEY PERFORM WriteNewLine
+               NOT INVALID KEY PERFORM CompareForChange
+           END-READ
+       ELSE
+           PERFORM WriteNewLine
+       END-IF
+       EXIT.
+
+WriteNewLine.
+       MOVE SPACES TO ReconNewLine
+       MOVE IMDBID OF V1FILERECORD TO RNL-IMDBID
+       MOVE MovieTitle OF V1FILERECORD TO RNL-TITLE
+       MOVE HaveWatched OF V1FILERECORD TO RNL-WATCHED
+       MOVE Rating OF V1FILERECORD TO RNL-RATING
+       MOVE Category OF V1FILERECORD TO RNL-CATEGORY
+       MOVE ReconNewLine TO NewFileLine
+       WRITE NewFileLine
+       ADD 1 TO NewCount
+       EXIT.
+
+CompareForChange.
+       IF HaveWatched OF V1FILERECORD NOT = HaveWatched OF V2FILERECORD
+               OR Rating OF V1FILERECORD NOT = Rating OF V2FILERECORD
+               OR Category OF V1FILERECORD NOT = Category OF V2FILERECORD
+           PERFORM WriteChangedLine
+       END-IF
+       EXIT.
+
+WriteChangedLine.
+       MOVE IMDBID OF V1FILERECORD TO RCL-IMDBID
+       MOVE HaveWatched OF V2FILERECORD TO RCL-OLD-HAVEWATCHED
+       MOVE HaveWatched OF V1FILERECORD TO RCL-NEW-HAVEWATCHED
+       MOVE Rating OF V2FILERECORD TO RCL-OLD-RATING
+       MOVE Rating OF V1FILERECORD TO RCL-NEW-RATING
+       MOVE Category OF V2FILERECORD TO RCL-OLD-CATEGORY
+       MOVE Category OF V1FILERECORD TO RCL-NEW-CATEGORY
+       MOVE ReconChangedLine TO ChangedFileLine
+       WRITE ChangedFileLine
+       ADD 1 TO ChangedCount
+       EXIT.
+
+FindUnmatched.
+       OPEN OUTPUT UnmatchedFile
+       IF NOT V2FileAvailable
+           DISPLAY "RECONCILE: V2FILE does not exist yet - nothing to find unmatched against"
+       ELSE
+           OPEN INPUT V2FILE
+           START V2FILE FIRST
+           READ V2FILE NEXT RECORD
+               AT END SET ENDOFFILE TO TRUE
+           END-READ
+           RETURN SeenSortFile
+               AT END MOVE "Y" TO SeenEOF
+           END-RETURN
+           PERFORM UNTIL ENDOFFILE
+               EVALUATE TRUE
+                   WHEN SeenEOF = "Y"
+                       PERFORM WriteUnmatchedLine
+                       READ V2FILE NEXT RECORD
+                           AT END SET ENDOFFILE TO TRUE
+                       END-READ
+                   WHEN IMDBID OF V2FILERECORD IS LESS THAN SEEN-IMDBID
+                       PERFORM WriteUnmatchedLine
+                       READ V2FILE NEXT RECORD
+                           AT END SET ENDOFFILE TO TRUE
+                       END-READ
+                   WHEN IMDBID OF V2FILERECORD IS EQUAL TO SEEN-IMDBID
+                       READ V2FILE NEXT RECORD
+                           AT END SET ENDOFFILE TO TRUE
+                       END-READ
+                       RETURN SeenSortFile
+                           AT END MOVE "Y" TO SeenEOF
+                       END-RETURN
+                   WHEN OTHER
+                       RETURN SeenSortFile
+                           AT END MOVE "Y" TO SeenEOF
+                       END-RETURN
+               END-EVALUATE
+           END-PERFORM
+           CLOSE V2FILE
+       END-IF
+       CLOSE UnmatchedFile
+       EXIT.
+
+WriteUnmatchedLine.
+       MOVE SPACES TO ReconUnmatchedLine
+       MOVE IMDBID OF V2FILERECORD TO RUL-IMDBID
+       MOVE MovieTitle OF V2FILERECORD TO RUL-TITLE
+       MOVE HaveWatched OF V2FILERECORD TO RUL-WATCHED
+       MOVE Rating OF V2FILERECORD TO RUL-RATING
+       MOVE Category OF V2FILERECORD TO RUL-CATEGORY
+       MOVE ReconUnmatchedLine TO UnmatchedFileLine
+       WRITE UnmatchedFileLine
+       ADD 1 TO UnmatchedCount
+       EXIT.
