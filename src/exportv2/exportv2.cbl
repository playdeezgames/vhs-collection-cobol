@@ -0,0 +1,66 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EXPORTV2.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       COPY V2FILESEL.
+       SELECT OutputCsvFile ASSIGN "export.csv"
+           ORGANIZATION LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+       FD V2FILE.
+       01 V2FILERECORD.
+          88 EndOfFile VALUE HIGH-VALUE.
+           COPY V2FILEREC.
+       FD OutputCsvFile.
+       01 OutputCsvLine PIC X(200).
+
+WORKING-STORAGE SECTION.
+       01 WS-V2FILE-STATUS PIC XX VALUE SPACES.
+       01 ExportLine PIC X(200).
+       01 ExportedCount PIC 9(7) VALUE ZERO.
+
+PROCEDURE DIVISION.
+       OPEN INPUT V2FILE
+       OPEN OUTPUT OutputCsvFile
+       IF WS-V2FILE-STATUS NOT = "00"
+           DISPLAY "EXPORTV2: V2FILE does not exist yet - nothing to export"
+           SET ENDOFFILE TO TRUE
+       ELSE
+           START V2FILE FIRST
+           READ V2FILE NEXT RECORD
+               AT END SET ENDOFFILE TO TRUE
+           END-READ
+           PERFORM UNTIL ENDOFFILE
+               PERFORM WriteExportLine
+               READ V2FILE NEXT RECORD
+                   AT END SET ENDOFFILE TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE V2FILE
+       END-IF
+       CLOSE OutputCsvFile
+       DISPLAY "EXPORTV2: records exported = " ExportedCount
+       STOP RUN.
+
+WriteExportLine.
+       MOVE SPACES TO ExportLine
+       STRING
+           FUNCTION TRIM(IMDBID OF V2FILERECORD) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(MovieTitle OF V2FILERECORD) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(HaveWatched OF V2FILERECORD) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(Rating OF V2FILERECORD) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(Category OF V2FILERECORD) DELIMITED BY SIZE
+           INTO ExportLine
+       END-STRING
+       MOVE ExportLine TO OutputCsvLine
+       WRITE OutputCsvLine
+       ADD 1 TO ExportedCount
+       EXIT.
