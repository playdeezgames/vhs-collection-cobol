@@ -0,0 +1,51 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LOGWATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       COPY V2FILESEL.
+
+DATA DIVISION.
+FILE SECTION.
+       FD V2FILE.
+       01 V2FILERECORD.
+          88 EndOfFile VALUE HIGH-VALUE.
+           COPY V2FILEREC.
+
+WORKING-STORAGE SECTION.
+       01 WS-V2FILE-STATUS PIC XX VALUE SPACES.
+       01 SCRATCHPAD.
+          02 WantedIMDBID PIC X(9).
+
+PROCEDURE DIVISION.
+       DISPLAY "IMDBID to log watch: " WITH NO ADVANCING
+       ACCEPT WantedIMDBID
+       OPEN I-O V2FILE
+       IF WS-V2FILE-STATUS = "35"
+           OPEN OUTPUT V2FILE
+           CLOSE V2FILE
+           OPEN I-O V2FILE
+       END-IF
+       MOVE WantedIMDBID TO IMDBID OF V2FILERECORD
+       READ V2FILE
+           INVALID KEY
+               DISPLAY "No V2FILE record found for IMDBID " WantedIMDBID
+           NOT INVALID KEY PERFORM LogWatchEvent
+       END-READ
+       CLOSE V2FILE
+       STOP RUN.
+
+LogWatchEvent.
+       ADD 1 TO WatchCount OF V2FILERECORD
+       ACCEPT LastWatchedDate OF V2FILERECORD FROM DATE YYYYMMDD
+       REWRITE V2FILERECORD
+           INVALID KEY
+               DISPLAY "Unable to update IMDBID " WantedIMDBID
+           NOT INVALID KEY
+               DISPLAY "IMDBID " WantedIMDBID " watch count now "
+                   WatchCount OF V2FILERECORD
+                   " last watched " LastWatchedDate OF V2FILERECORD
+       END-REWRITE
+       EXIT.
