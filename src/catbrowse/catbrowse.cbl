@@ -0,0 +1,56 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CATBROWSE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       COPY V2FILESEL.
+
+DATA DIVISION.
+FILE SECTION.
+       FD V2FILE.
+       01 V2FILERECORD.
+          88 EndOfFile VALUE HIGH-VALUE.
+           COPY V2FILEREC.
+
+WORKING-STORAGE SECTION.
+       01 WS-V2FILE-STATUS PIC XX VALUE SPACES.
+       01 SCRATCHPAD.
+          02 WantedCategory PIC X(30).
+       01 BrowseSwitch PIC X VALUE "Y".
+          88 BrowseHasMore VALUE "Y".
+       01 MatchCount PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+       DISPLAY "Category to browse: " WITH NO ADVANCING
+       ACCEPT WantedCategory
+       OPEN INPUT V2FILE
+       IF WS-V2FILE-STATUS NOT = "00"
+           DISPLAY "CATBROWSE: V2FILE does not exist yet - nothing to browse"
+       ELSE
+           MOVE WantedCategory TO CATEGORY OF V2FILERECORD
+           START V2FILE KEY IS EQUAL CATEGORY OF V2FILERECORD
+               INVALID KEY MOVE "N" TO BrowseSwitch
+           END-START
+           IF BrowseHasMore
+               READ V2FILE NEXT RECORD
+                   AT END SET ENDOFFILE TO TRUE
+               END-READ
+               PERFORM UNTIL ENDOFFILE
+                       OR CATEGORY OF V2FILERECORD NOT = WantedCategory
+                   ADD 1 TO MatchCount
+                   DISPLAY IMDBID OF V2FILERECORD
+                       " - " FUNCTION TRIM(MovieTitle OF V2FILERECORD)
+                       " (" FUNCTION TRIM(HaveWatched OF V2FILERECORD)
+                       "/" FUNCTION TRIM(Rating OF V2FILERECORD) ")"
+                   READ V2FILE NEXT RECORD
+                       AT END SET ENDOFFILE TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE V2FILE
+           DISPLAY "Titles found in category " FUNCTION TRIM(WantedCategory)
+               ": " MatchCount
+       END-IF
+       STOP RUN.
